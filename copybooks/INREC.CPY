@@ -0,0 +1,10 @@
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      * INREC - batch input record layout for the bubble sort job.
+      * One entry per record: a short ID plus a signed value in
+      * text form (validated and converted with NUMVAL, not moved
+      * directly into a numeric picture).
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       01  IN-REC.
+           05  IN-ID            PIC X(5).
+           05  FILLER           PIC X(1).
+           05  IN-VALUE-TEXT    PIC X(4).
