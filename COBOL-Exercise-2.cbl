@@ -13,67 +13,868 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "INFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Input-File-Status.
+           SELECT OUTPUT-FILE ASSIGN TO "OUTFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Output-File-Status.
+           SELECT REJECT-FILE ASSIGN TO "REJFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Reject-File-Status.
+           SELECT RESTART-FILE ASSIGN TO "RESTRT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Restart-File-Status.
+           SELECT SORT-WORK-FILE ASSIGN TO "SRTWORK.DAT".
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  INPUT-FILE.
+           COPY INREC.
+
+       FD  OUTPUT-FILE.
+       01  OUT-REC PIC X(80).
+
+       FD  REJECT-FILE.
+       01  REJ-REC PIC X(84).
+
+       FD  RESTART-FILE.
+       01  RST-REC.
+           05  RST-REC-TYPE PIC X(1).
+               88  RST-HEADER VALUE "H".
+               88  RST-DETAIL VALUE "D".
+           05  FILLER PIC X(1).
+           05  RST-INPUT-COUNT PIC 9(3).
+           05  FILLER PIC X(1).
+           05  RST-NUM PIC 9(3).
+           05  FILLER PIC X(1).
+           05  RST-REJECT-COUNT PIC 9(3).
+           05  FILLER PIC X(1).
+           05  RST-ID PIC X(5).
+           05  FILLER PIC X(1).
+           05  RST-VALUE PIC S9(2).
+
+       SD  SORT-WORK-FILE.
+       01  SD-REC.
+           05  SD-ID PIC X(5).
+           05  SD-VALUE PIC S9(2).
+
        WORKING-STORAGE SECTION.
-           01 NUM pic 99 VALUE 00.
+           78 WS-Max-Entries VALUE 100.
+           78 WS-Sort-Threshold VALUE 20.
+           78 WS-Checkpoint-Interval VALUE 25.
+           78 WS-Lines-Per-Page VALUE 40.
+           78 WS-Max-Value-Retries VALUE 5.
+           01 NUM PIC 9(3) VALUE 0.
+           01 WS-Reject-Count PIC 9(3) VALUE 0.
            01 ARRAY.
-              02 WS-Unsorted PIC S9(2) OCCURS 100 TIMES.
-              02 WS-UnsortTemp PIC S9(2) OCCURS 100 TIMES.
-           01 TEMP PIC S9(3).
-           01 i PIC 99.
-           01 j PIC 99.
-           01 jp1 PIC 99.
+              02 WS-Unsorted OCCURS WS-Max-Entries TIMES.
+                 05 WS-Unsorted-ID PIC X(5).
+                 05 WS-Unsorted-Value PIC S9(2).
+              02 WS-UnsortTemp OCCURS WS-Max-Entries TIMES.
+                 05 WS-UnsortTemp-ID PIC X(5).
+                 05 WS-UnsortTemp-Value PIC S9(2).
+           01 WS-Stat-Values.
+              02 WS-Stat-Value PIC S9(2) OCCURS WS-Max-Entries TIMES.
+           01 WS-Swap-Temp.
+              05 WS-Swap-Temp-ID PIC X(5).
+              05 WS-Swap-Temp-Value PIC S9(2).
+           01 i PIC 9(3).
+           01 j PIC 9(3).
+           01 jp1 PIC 9(3).
+           01 WS-Chk-Idx PIC 9(3).
+           01 WS-Entry-Number PIC 9(3).
            01 WS-Input PIC A.
-           *> 01 Num2 PIC 9(2).
+           01 WS-More-Entries PIC X VALUE "Y".
+           01 WS-Run-Mode PIC X VALUE SPACE.
+           01 WS-Sort-Direction PIC X VALUE "A".
+              88 WS-Sort-Ascending VALUE "A".
+              88 WS-Sort-Descending VALUE "D".
+           01 WS-Sort-Key PIC X VALUE "V".
+              88 WS-Sort-By-Value VALUE "V".
+              88 WS-Sort-By-ID VALUE "I".
+           01 WS-Swap-Flag PIC X VALUE "N".
+              88 WS-Swap-Needed VALUE "Y".
+           01 WS-Valid-Switch PIC X VALUE "N".
+              88 WS-Value-Valid VALUE "Y".
+           01 WS-Value-Retry-Count PIC 9(3) VALUE 0.
+           01 WS-EOF-Switch PIC X VALUE "N".
+              88 WS-EOF VALUE "Y".
+           01 WS-Sort-EOF-Switch PIC X VALUE "N".
+              88 WS-Sort-EOF VALUE "Y".
+           01 WS-Restart-EOF-Switch PIC X VALUE "N".
+              88 WS-Restart-EOF VALUE "Y".
+           01 WS-Restart-Found PIC X VALUE "N".
+              88 WS-Restart-Available VALUE "Y".
+           01 WS-Resume-Confirmed PIC X VALUE "N".
+              88 WS-Resuming VALUE "Y".
+           01 WS-Restart-Input-Count PIC 9(3) VALUE 0.
+           01 WS-Restart-Rec-Count PIC 9(3) VALUE 0.
+           01 WS-Numeric-Value PIC S9(7) VALUE 0.
+           01 WS-Interactive-Value-Text PIC X(4).
+           01 WS-Reject-Text PIC X(9).
+           01 WS-Reject-Reason PIC X(15).
+           01 WS-Reject-Display PIC -9(7).
+           01 WS-Reject-Line.
+              05 FILLER PIC X(10) VALUE "POSITION: ".
+              05 WS-Rpt-Reject-Position PIC ZZZ9.
+              05 FILLER PIC X(7) VALUE "  RAW: ".
+              05 WS-Rpt-Reject-Raw PIC X(9).
+              05 FILLER PIC X(10) VALUE "  REASON: ".
+              05 WS-Rpt-Reject-Reason PIC X(15).
+              05 FILLER PIC X(9) VALUE "  COUNT: ".
+              05 WS-Rpt-Reject-Count PIC ZZZ9.
+              05 FILLER PIC X(8) VALUE "  TIME: ".
+              05 WS-Rpt-Reject-Timestamp PIC 9(8).
+           01 WS-Input-File-Status PIC XX.
+           01 WS-Output-File-Status PIC XX.
+           01 WS-Reject-File-Status PIC XX.
+           01 WS-Restart-File-Status PIC XX.
+           01 WS-Reject-Timestamp PIC 9(8).
+           01 WS-Chk-Remainder PIC 9(3).
+           01 WS-Run-Date PIC 9(8).
+           01 WS-Run-Date-Edit.
+              05 WS-Run-Date-Edit-MM PIC 99.
+              05 FILLER PIC X VALUE "/".
+              05 WS-Run-Date-Edit-DD PIC 99.
+              05 FILLER PIC X VALUE "/".
+              05 WS-Run-Date-Edit-CCYY PIC 9(4).
+           01 WS-Page-Number PIC 9(3) VALUE 1.
+           01 WS-Line-On-Page PIC 9(3) VALUE 0.
+           01 WS-Stat-Sum PIC S9(7) VALUE 0.
+           01 WS-Stat-Mean PIC S9(5)V99 VALUE 0.
+           01 WS-Stat-Median PIC S9(5)V99 VALUE 0.
+           01 WS-Stat-Min PIC S9(2) VALUE 0.
+           01 WS-Stat-Max PIC S9(2) VALUE 0.
+           01 WS-Stat-Mid PIC 9(3) VALUE 0.
+           01 WS-Report-Header-1.
+              05 FILLER PIC X(20) VALUE "SORTED VALUE REPORT".
+              05 FILLER PIC X(2) VALUE SPACES.
+              05 FILLER PIC X(10) VALUE "RUN DATE: ".
+              05 WS-Rpt-Date PIC X(10).
+              05 FILLER PIC X(2) VALUE SPACES.
+              05 FILLER PIC X(6) VALUE "PAGE: ".
+              05 WS-Rpt-Page PIC ZZ9.
+           01 WS-Report-Header-2.
+              05 FILLER PIC X(10) VALUE "RECORDS: ".
+              05 WS-Rpt-Records PIC ZZZ9.
+              05 FILLER PIC X(11) VALUE "  REJECTS: ".
+              05 WS-Rpt-Rejects PIC ZZZ9.
+              05 FILLER PIC X(10) VALUE "  KEY/DIR:".
+              05 WS-Rpt-Key PIC X.
+              05 FILLER PIC X(1) VALUE "/".
+              05 WS-Rpt-Dir PIC X.
+           01 WS-Report-Header-3.
+              05 FILLER PIC X(5) VALUE "POS".
+              05 FILLER PIC X(3) VALUE SPACES.
+              05 FILLER PIC X(5) VALUE "ID".
+              05 FILLER PIC X(4) VALUE SPACES.
+              05 FILLER PIC X(5) VALUE "VALUE".
+           01 WS-Report-Detail-Line.
+              05 WS-Rpt-Pos PIC ZZZ9.
+              05 FILLER PIC X(4) VALUE SPACES.
+              05 WS-Rpt-ID PIC X(5).
+              05 FILLER PIC X(4) VALUE SPACES.
+              05 WS-Rpt-Value PIC -99.
+           01 WS-Rpt-Stat-Line.
+              05 WS-Rpt-Stat-Label PIC X(20).
+              05 WS-Rpt-Stat-Value PIC -(5)9.99.
       *-----------------------
        PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           DISPLAY "Run mode - (B)atch file or (I)nteractive entry: "
+           ACCEPT WS-Run-Mode
+           MOVE FUNCTION UPPER-CASE(WS-Run-Mode) TO WS-Run-Mode
+           PERFORM select-sort-options-para
+           IF WS-Run-Mode = "B"
+              PERFORM check-restart-para
+              IF WS-Restart-Available
+                 DISPLAY "Restart checkpoint found at input record "
+                    WS-Restart-Input-Count "; resume? Y/N"
+                 ACCEPT WS-Input
+                 MOVE FUNCTION UPPER-CASE(WS-Input) TO WS-Input
+                 IF WS-Input = "Y"
+                    SET WS-Resuming TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+           IF WS-Resuming
+              OPEN EXTEND REJECT-FILE
+           ELSE
+              OPEN OUTPUT REJECT-FILE
+           END-IF
+           IF WS-Reject-File-Status NOT = "00"
+              DISPLAY "FATAL: cannot open REJFILE.DAT - status "
+                 WS-Reject-File-Status
+              STOP RUN
+           END-IF
+           IF WS-Run-Mode = "B"
+              OPEN INPUT INPUT-FILE
+              IF WS-Input-File-Status NOT = "00"
+                 DISPLAY "FATAL: cannot open INFILE.DAT - status "
+                    WS-Input-File-Status
+                 CLOSE REJECT-FILE
+                 STOP RUN
+              END-IF
+              OPEN OUTPUT OUTPUT-FILE
+              IF WS-Output-File-Status NOT = "00"
+                 DISPLAY "FATAL: cannot open OUTFILE.DAT - status "
+                    WS-Output-File-Status
+                 CLOSE INPUT-FILE
+                 CLOSE REJECT-FILE
+                 STOP RUN
+              END-IF
+              PERFORM bbl-sort-para
+              CLOSE INPUT-FILE
+              CLOSE OUTPUT-FILE
+           ELSE
+           PERFORM bbl-sort-para WITH TEST BEFORE UNTIL WS-Input="N"
+           END-IF
+           CLOSE REJECT-FILE
+           STOP RUN.
+
+           select-sort-options-para.
+              DISPLAY "Sort key - (V)alue or (I)D: "
+              ACCEPT WS-Sort-Key
+              MOVE FUNCTION UPPER-CASE(WS-Sort-Key) TO WS-Sort-Key
+              IF WS-Sort-Key NOT = "I"
+                 MOVE "V" TO WS-Sort-Key
+              END-IF
+              DISPLAY "Sort direction - (A)scending or (D)escending: "
+              ACCEPT WS-Sort-Direction
+              MOVE FUNCTION UPPER-CASE(WS-Sort-Direction)
+                 TO WS-Sort-Direction
+              IF WS-Sort-Direction NOT = "D"
+                 MOVE "A" TO WS-Sort-Direction
+              END-IF.
+
            bbl-sort-para.
-              MOVE 1 TO i.
-              DISPLAY "Enter 10 numbers: "
-              PERFORM UNTIL i > 10
-                 DISPLAY "Number " i
-                 ACCEPT WS-UnsortTemp(i)
-                 IF WS-UnsortTemp(i) >= 0 THEN
-                     ADD 1 TO NUM
-                     MOVE WS-UnsortTemp(i) TO WS-Unsorted(NUM)
+              PERFORM get-entries-para
+              PERFORM sort-entries-para
+              PERFORM compute-statistics-para
+              PERFORM report-results-para
+              IF WS-Run-Mode NOT = "B"
+                 DISPLAY "Sort another batch? Y/N"
+                 ACCEPT WS-Input
+                 MOVE FUNCTION UPPER-CASE(WS-Input) TO WS-Input
+                 IF WS-Input = SPACE
+                    DISPLAY "No response read - ending interactive "
+                       "session"
+                    MOVE "N" TO WS-Input
+                 END-IF
+              END-IF
+              MOVE 0 TO NUM
+              MOVE 0 TO WS-Reject-Count.
+
+           get-entries-para.
+              IF WS-Run-Mode = "B"
+                 PERFORM get-entries-batch-para
+              ELSE
+                 PERFORM get-entries-interactive-para
+              END-IF.
+
+      ******************************************************************
+      * Interactive entry - keeps prompting for ID/value pairs until
+      * the operator signals there are no more, instead of a fixed
+      * count of ten.
+      ******************************************************************
+           get-entries-interactive-para.
+              MOVE 1 TO WS-Entry-Number
+              MOVE "Y" TO WS-More-Entries
+              DISPLAY "Enter values; you will be asked after each one "
+                 "whether to continue"
+              PERFORM UNTIL WS-Entry-Number > WS-Max-Entries
+                 OR WS-More-Entries = "N"
+                 DISPLAY "Enter ID for entry " WS-Entry-Number
+                 ACCEPT WS-UnsortTemp-ID(WS-Entry-Number)
+                 PERFORM get-valid-interactive-value-para
+                 MOVE WS-Entry-Number TO i
+                 PERFORM validate-and-store-para
+                 ADD 1 TO WS-Entry-Number
+                 IF WS-Entry-Number <= WS-Max-Entries
+                    DISPLAY "More entries? Y/N"
+                    ACCEPT WS-More-Entries
+                    MOVE FUNCTION UPPER-CASE(WS-More-Entries)
+                       TO WS-More-Entries
+                    IF WS-More-Entries = SPACE
+                       DISPLAY "No response read - ending entry"
+                       MOVE "N" TO WS-More-Entries
+                    END-IF
+                 END-IF
+              END-PERFORM.
+
+      ******************************************************************
+      * Validates a keyed value against the PIC S9(2) domain (-99..99)
+      * and rejects non-numeric keystrokes, re-prompting the same slot
+      * instead of letting a bad keystroke corrupt the table or abend.
+      ******************************************************************
+           get-valid-interactive-value-para.
+              MOVE "N" TO WS-Valid-Switch
+              MOVE 0 TO WS-Value-Retry-Count
+              MOVE WS-Entry-Number TO i
+              PERFORM UNTIL WS-Value-Valid
+                    OR WS-Value-Retry-Count > WS-Max-Value-Retries
+                 DISPLAY "Enter value (-99 to 99): "
+                 ACCEPT WS-Interactive-Value-Text
+                 ADD 1 TO WS-Value-Retry-Count
+                 IF FUNCTION TEST-NUMVAL(WS-Interactive-Value-Text)
+                       NOT = 0
+                    DISPLAY "Invalid entry - numeric value required, "
+                       "re-enter"
+                    MOVE SPACES TO WS-Reject-Text
+                    MOVE WS-Interactive-Value-Text TO WS-Reject-Text
+                    MOVE "NON-NUMERIC" TO WS-Reject-Reason
+                    PERFORM log-reject-para
+                 ELSE
+                    MOVE FUNCTION NUMVAL(WS-Interactive-Value-Text)
+                       TO WS-Numeric-Value
+                    IF WS-Numeric-Value < -99 OR WS-Numeric-Value > 99
+                       DISPLAY "Invalid entry - value must be -99 to "
+                          "99, re-enter"
+                       MOVE SPACES TO WS-Reject-Text
+                       MOVE WS-Interactive-Value-Text TO WS-Reject-Text
+                       MOVE "OUT-OF-RANGE" TO WS-Reject-Reason
+                       PERFORM log-reject-para
+                    ELSE
+                       MOVE WS-Numeric-Value
+                          TO WS-UnsortTemp-Value(WS-Entry-Number)
+                       SET WS-Value-Valid TO TRUE
+                    END-IF
+                 END-IF
+              END-PERFORM
+              IF NOT WS-Value-Valid
+                 DISPLAY "FATAL: no valid value after "
+                    WS-Max-Value-Retries " attempts - ending run"
+                 PERFORM abort-batch-para
+              END-IF.
+
+      ******************************************************************
+      * Batch entry - reads until end of file, however many records
+      * that turns out to be. MAIN-PROCEDURE has already checked for
+      * a restart checkpoint and asked the operator whether to resume
+      * (before REJFILE.DAT was opened, so that decision could also
+      * govern whether the reject log is extended or started fresh) -
+      * here we just act on that decision.
+      ******************************************************************
+           get-entries-batch-para.
+              MOVE 0 TO i
+              MOVE "N" TO WS-EOF-Switch
+              IF WS-Resuming
+                 PERFORM restore-checkpoint-para
+                 PERFORM skip-input-records-para
+              END-IF
+              PERFORM UNTIL WS-EOF
+                 READ INPUT-FILE
+                    AT END
+                       SET WS-EOF TO TRUE
+                    NOT AT END
+                       IF WS-Input-File-Status NOT = "00"
+                          DISPLAY "FATAL: INFILE.DAT read error "
+                             WS-Input-File-Status
+                          PERFORM abort-batch-para
+                       END-IF
+                       IF i >= WS-Max-Entries
+                          DISPLAY "FATAL: INFILE.DAT exceeds capacity"
+                          PERFORM abort-batch-para
+                       END-IF
+                       ADD 1 TO i
+                       PERFORM validate-batch-record-para
+                       DIVIDE i BY WS-Checkpoint-Interval
+                          GIVING WS-Chk-Idx
+                          REMAINDER WS-Chk-Remainder
+                       IF WS-Chk-Remainder = 0
+                          PERFORM write-checkpoint-para
+                       END-IF
+                 END-READ
+              END-PERFORM
+              PERFORM clear-restart-para.
+
+      ******************************************************************
+      * Looks for a restart record left by a prior run; does not fail
+      * the run if RESTRT.DAT is empty or missing - that just means
+      * there is nothing to resume. Only peeks the header (how far the
+      * prior run got) - NUM and the table are left untouched here, so
+      * declining the resume prompt cannot pollute a fresh run with
+      * stale checkpoint data.
+      ******************************************************************
+           check-restart-para.
+              MOVE "N" TO WS-Restart-Found
+              MOVE 0 TO WS-Restart-Input-Count
+              MOVE "N" TO WS-Restart-EOF-Switch
+              OPEN INPUT RESTART-FILE
+              IF WS-Restart-File-Status = "00"
+                 READ RESTART-FILE
+                    AT END
+                       SET WS-Restart-EOF TO TRUE
+                    NOT AT END
+                       IF WS-Restart-File-Status NOT = "00"
+                          DISPLAY "FATAL: RESTRT.DAT read error "
+                             WS-Restart-File-Status
+                          CLOSE RESTART-FILE
+                          PERFORM abort-batch-para
+                       END-IF
+                       IF RST-HEADER
+                          MOVE RST-INPUT-COUNT TO WS-Restart-Input-Count
+                       END-IF
+                 END-READ
+                 CLOSE RESTART-FILE
+                 IF WS-Restart-Input-Count > 0
+                    SET WS-Restart-Available TO TRUE
+                 END-IF
+              END-IF.
+
+      ******************************************************************
+      * Operator confirmed the resume - now actually load NUM and the
+      * accepted-so-far table from the checkpoint.
+      ******************************************************************
+           restore-checkpoint-para.
+              MOVE "N" TO WS-Restart-EOF-Switch
+              OPEN INPUT RESTART-FILE
+              IF WS-Restart-File-Status NOT = "00"
+                 DISPLAY "FATAL: cannot open RESTRT.DAT - status "
+                    WS-Restart-File-Status
+                 PERFORM abort-batch-para
+              END-IF
+              PERFORM UNTIL WS-Restart-EOF
+                 READ RESTART-FILE
+                    AT END
+                       SET WS-Restart-EOF TO TRUE
+                    NOT AT END
+                       IF WS-Restart-File-Status NOT = "00"
+                          DISPLAY "FATAL: RESTRT.DAT read error "
+                             WS-Restart-File-Status
+                          CLOSE RESTART-FILE
+                          PERFORM abort-batch-para
+                       END-IF
+                       IF RST-HEADER
+                          MOVE RST-NUM TO NUM
+                          MOVE RST-REJECT-COUNT TO WS-Reject-Count
+                       ELSE
+                          ADD 1 TO i
+                          MOVE RST-ID TO WS-Unsorted-ID(i)
+                          MOVE RST-VALUE TO WS-Unsorted-Value(i)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE RESTART-FILE
+              MOVE 0 TO i.
+
+           skip-input-records-para.
+              MOVE 0 TO WS-Restart-Rec-Count
+              PERFORM UNTIL WS-Restart-Rec-Count
+                    >= WS-Restart-Input-Count OR WS-EOF
+                 READ INPUT-FILE
+                    AT END
+                       SET WS-EOF TO TRUE
+                    NOT AT END
+                       IF WS-Input-File-Status NOT = "00"
+                          DISPLAY "FATAL: INFILE.DAT read error "
+                             WS-Input-File-Status
+                          PERFORM abort-batch-para
+                       END-IF
+                       ADD 1 TO WS-Restart-Rec-Count
+                 END-READ
+              END-PERFORM
+              MOVE WS-Restart-Input-Count TO i.
+
+      ******************************************************************
+      * Writes the current progress (last input record read, and every
+      * accepted entry so far) to RESTRT.DAT so a resubmitted run can
+      * skip back to this point instead of starting over.
+      ******************************************************************
+           write-checkpoint-para.
+              OPEN OUTPUT RESTART-FILE
+              IF WS-Restart-File-Status NOT = "00"
+                 DISPLAY "FATAL: cannot open RESTRT.DAT - status "
+                    WS-Restart-File-Status
+                 PERFORM abort-batch-para
+              END-IF
+              MOVE SPACES TO RST-REC
+              SET RST-HEADER TO TRUE
+              MOVE i TO RST-INPUT-COUNT
+              MOVE NUM TO RST-NUM
+              MOVE WS-Reject-Count TO RST-REJECT-COUNT
+              WRITE RST-REC
+              IF WS-Restart-File-Status NOT = "00"
+                 DISPLAY "FATAL: error writing RESTRT.DAT - status "
+                    WS-Restart-File-Status
+                 CLOSE RESTART-FILE
+                 PERFORM abort-batch-para
+              END-IF
+              MOVE 1 TO WS-Chk-Idx
+              PERFORM UNTIL WS-Chk-Idx > NUM
+                 MOVE SPACES TO RST-REC
+                 SET RST-DETAIL TO TRUE
+                 MOVE WS-Unsorted-ID(WS-Chk-Idx) TO RST-ID
+                 MOVE WS-Unsorted-Value(WS-Chk-Idx) TO RST-VALUE
+                 WRITE RST-REC
+                 IF WS-Restart-File-Status NOT = "00"
+                    DISPLAY "FATAL: error writing RESTRT.DAT - status "
+                       WS-Restart-File-Status
+                    CLOSE RESTART-FILE
+                    PERFORM abort-batch-para
+                 END-IF
+                 ADD 1 TO WS-Chk-Idx
+              END-PERFORM
+              CLOSE RESTART-FILE.
+
+      ******************************************************************
+      * A clean end-of-file finish means there is nothing left to
+      * resume, so the checkpoint is cleared rather than left behind
+      * to prompt an unwanted restart next run.
+      ******************************************************************
+           clear-restart-para.
+              OPEN OUTPUT RESTART-FILE
+              IF WS-Restart-File-Status NOT = "00"
+                 DISPLAY "FATAL: cannot open RESTRT.DAT - status "
+                    WS-Restart-File-Status
+                 PERFORM abort-batch-para
+              END-IF
+              CLOSE RESTART-FILE.
+
+           validate-batch-record-para.
+              MOVE SPACES TO WS-Reject-Text
+              MOVE IN-VALUE-TEXT TO WS-Reject-Text
+              IF FUNCTION TEST-NUMVAL(IN-VALUE-TEXT) NOT = 0
+                 MOVE "NON-NUMERIC" TO WS-Reject-Reason
+                 PERFORM log-reject-para
+              ELSE
+                 MOVE FUNCTION NUMVAL(IN-VALUE-TEXT) TO WS-Numeric-Value
+                 IF WS-Numeric-Value < -99 OR WS-Numeric-Value > 99
+                    MOVE "OUT-OF-RANGE" TO WS-Reject-Reason
+                    PERFORM log-reject-para
+                 ELSE
+                    MOVE IN-ID TO WS-UnsortTemp-ID(i)
+                    MOVE WS-Numeric-Value TO WS-UnsortTemp-Value(i)
+                    PERFORM validate-and-store-para
+                 END-IF
+              END-IF.
+
+           validate-and-store-para.
+              IF WS-UnsortTemp-Value(i) >= 0 THEN
+                  ADD 1 TO NUM
+                  MOVE WS-UnsortTemp-ID(i) TO WS-Unsorted-ID(NUM)
+                  MOVE WS-UnsortTemp-Value(i) TO WS-Unsorted-Value(NUM)
+              ELSE
+                  MOVE WS-UnsortTemp-Value(i) TO WS-Reject-Display
+                  MOVE WS-Reject-Display TO WS-Reject-Text
+                  MOVE "NEGATIVE" TO WS-Reject-Reason
+                  PERFORM log-reject-para
+              END-IF.
+
+           log-reject-para.
+              ADD 1 TO WS-Reject-Count
+              ACCEPT WS-Reject-Timestamp FROM TIME
+              MOVE i TO WS-Rpt-Reject-Position
+              MOVE WS-Reject-Text TO WS-Rpt-Reject-Raw
+              MOVE WS-Reject-Reason TO WS-Rpt-Reject-Reason
+              MOVE WS-Reject-Count TO WS-Rpt-Reject-Count
+              MOVE WS-Reject-Timestamp TO WS-Rpt-Reject-Timestamp
+              MOVE WS-Reject-Line TO REJ-REC
+              WRITE REJ-REC
+              IF WS-Reject-File-Status NOT = "00"
+                 DISPLAY "FATAL: error writing REJFILE.DAT - status "
+                    WS-Reject-File-Status
+                 PERFORM abort-batch-para
+              END-IF.
+
+           abort-batch-para.
+              CLOSE INPUT-FILE
+              CLOSE OUTPUT-FILE
+              CLOSE REJECT-FILE
+              STOP RUN.
+
+      ******************************************************************
+      * Small runs keep the original bubble sort; once the accepted
+      * count passes the threshold the native SORT verb takes over so
+      * a big batch does not crawl through an O(n**2) pass.
+      ******************************************************************
+           sort-entries-para.
+              IF NUM > 0
+                 IF NUM > WS-Sort-Threshold
+                    PERFORM sort-entries-fast-para
+                 ELSE
+                    PERFORM sort-entries-bubble-para
+                 END-IF
+              END-IF.
+
+           sort-entries-fast-para.
+              IF WS-Sort-By-Value
+                 IF WS-Sort-Ascending
+                    SORT SORT-WORK-FILE ON ASCENDING KEY SD-VALUE
+                        INPUT PROCEDURE IS sort-input-para
+                        OUTPUT PROCEDURE IS sort-output-para
+                 ELSE
+                    SORT SORT-WORK-FILE ON DESCENDING KEY SD-VALUE
+                        INPUT PROCEDURE IS sort-input-para
+                        OUTPUT PROCEDURE IS sort-output-para
                  END-IF
+              ELSE
+                 IF WS-Sort-Ascending
+                    SORT SORT-WORK-FILE ON ASCENDING KEY SD-ID
+                        INPUT PROCEDURE IS sort-input-para
+                        OUTPUT PROCEDURE IS sort-output-para
+                 ELSE
+                    SORT SORT-WORK-FILE ON DESCENDING KEY SD-ID
+                        INPUT PROCEDURE IS sort-input-para
+                        OUTPUT PROCEDURE IS sort-output-para
+                 END-IF
+              END-IF.
+
+           sort-input-para.
+              MOVE 1 TO i
+              PERFORM UNTIL i > NUM
+                 MOVE WS-Unsorted-ID(i) TO SD-ID
+                 MOVE WS-Unsorted-Value(i) TO SD-VALUE
+                 RELEASE SD-REC
                  ADD 1 TO i
               END-PERFORM.
 
-              COMPUTE i = NUM - 1.
-              PERFORM UNTIL i < 1
+           sort-output-para.
+              MOVE 1 TO i
+              MOVE "N" TO WS-Sort-EOF-Switch
+              PERFORM UNTIL WS-Sort-EOF
+                 RETURN SORT-WORK-FILE
+                    AT END
+                       SET WS-Sort-EOF TO TRUE
+                    NOT AT END
+                       MOVE SD-ID TO WS-Unsorted-ID(i)
+                       MOVE SD-VALUE TO WS-Unsorted-Value(i)
+                       ADD 1 TO i
+                 END-RETURN
+              END-PERFORM.
+
+      ******************************************************************
+      * Classic exchange sort, kept for small runs. Direction and key
+      * (ID vs. value) are chosen by the operator up front and honored
+      * by should-swap-para on every comparison.
+      ******************************************************************
+           sort-entries-bubble-para.
+              MOVE NUM TO i
+              PERFORM UNTIL i < 2
                  MOVE 1 TO j
-                 PERFORM UNTIL j > i
-                 COMPUTE jp1 = j + 1
-                 IF (WS-Unsorted(j) > WS-Unsorted(jp1))
-                    MOVE WS-Unsorted(j) TO TEMP
-                    MOVE WS-Unsorted(jp1) TO WS-Unsorted(j)
-                    MOVE TEMP TO WS-Unsorted(jp1)
+                 PERFORM UNTIL j >= i
+                    COMPUTE jp1 = j + 1
+                    PERFORM should-swap-para
+                    IF WS-Swap-Needed
+                       PERFORM swap-entries-para
+                    END-IF
+                    ADD 1 TO j
+                 END-PERFORM
+                 SUBTRACT 1 FROM i
+              END-PERFORM.
+
+           should-swap-para.
+              MOVE "N" TO WS-Swap-Flag
+              IF WS-Sort-By-Value
+                 IF WS-Sort-Ascending
+                    IF WS-Unsorted-Value(j) > WS-Unsorted-Value(jp1)
+                       MOVE "Y" TO WS-Swap-Flag
+                    END-IF
+                 ELSE
+                    IF WS-Unsorted-Value(j) < WS-Unsorted-Value(jp1)
+                       MOVE "Y" TO WS-Swap-Flag
+                    END-IF
+                 END-IF
+              ELSE
+                 IF WS-Sort-Ascending
+                    IF WS-Unsorted-ID(j) > WS-Unsorted-ID(jp1)
+                       MOVE "Y" TO WS-Swap-Flag
+                    END-IF
+                 ELSE
+                    IF WS-Unsorted-ID(j) < WS-Unsorted-ID(jp1)
+                       MOVE "Y" TO WS-Swap-Flag
+                    END-IF
                  END-IF
-                 ADD 1 TO j GIVING j
+              END-IF.
+
+           swap-entries-para.
+              MOVE WS-Unsorted-ID(j) TO WS-Swap-Temp-ID
+              MOVE WS-Unsorted-Value(j) TO WS-Swap-Temp-Value
+              MOVE WS-Unsorted-ID(jp1) TO WS-Unsorted-ID(j)
+              MOVE WS-Unsorted-Value(jp1) TO WS-Unsorted-Value(j)
+              MOVE WS-Swap-Temp-ID TO WS-Unsorted-ID(jp1)
+              MOVE WS-Swap-Temp-Value TO WS-Unsorted-Value(jp1).
+
+      ******************************************************************
+      * Count accepted/rejected, minimum, maximum, mean and median of
+      * the accepted values, independent of the chosen display order.
+      ******************************************************************
+           compute-statistics-para.
+              MOVE 0 TO WS-Stat-Min
+              MOVE 0 TO WS-Stat-Max
+              MOVE 0 TO WS-Stat-Sum
+              MOVE 0 TO WS-Stat-Mean
+              MOVE 0 TO WS-Stat-Median
+              IF NUM > 0
+                 PERFORM copy-stat-values-para
+                 PERFORM sort-stat-values-para
+                 MOVE WS-Stat-Value(1) TO WS-Stat-Min
+                 MOVE WS-Stat-Value(NUM) TO WS-Stat-Max
+                 PERFORM sum-stat-values-para
+                 COMPUTE WS-Stat-Mean = WS-Stat-Sum / NUM
+                 PERFORM compute-median-para
+              END-IF.
+
+           copy-stat-values-para.
+              MOVE 1 TO i
+              PERFORM UNTIL i > NUM
+                 MOVE WS-Unsorted-Value(i) TO WS-Stat-Value(i)
+                 ADD 1 TO i
+              END-PERFORM.
+
+           sort-stat-values-para.
+              MOVE NUM TO i
+              PERFORM UNTIL i < 2
+                 MOVE 1 TO j
+                 PERFORM UNTIL j >= i
+                    COMPUTE jp1 = j + 1
+                    IF WS-Stat-Value(j) > WS-Stat-Value(jp1)
+                       MOVE WS-Stat-Value(j) TO WS-Swap-Temp-Value
+                       MOVE WS-Stat-Value(jp1) TO WS-Stat-Value(j)
+                       MOVE WS-Swap-Temp-Value TO WS-Stat-Value(jp1)
+                    END-IF
+                    ADD 1 TO j
                  END-PERFORM
-                 SUBTRACT 1 FROM i GIVING i
+                 SUBTRACT 1 FROM i
               END-PERFORM.
 
-              DISPLAY "Sorted:"
-              MOVE 1 TO i.
+           sum-stat-values-para.
+              MOVE 0 TO WS-Stat-Sum
+              MOVE 1 TO i
               PERFORM UNTIL i > NUM
-                 DISPLAY i ": " WS-Unsorted(i)
+                 ADD WS-Stat-Value(i) TO WS-Stat-Sum
                  ADD 1 TO i
               END-PERFORM.
 
-              DISPLAY "Perform Bubble Sort? Y/N"
-              ACCEPT WS-Input
-              MOVE 0 TO NUM.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-      **
-      * The main procedure of the program
-      **
-           PERFORM bbl-sort-para WITH TEST BEFORE UNTIL WS-Input="N"
-           STOP RUN.
+           compute-median-para.
+              DIVIDE NUM BY 2 GIVING WS-Stat-Mid
+                 REMAINDER WS-Chk-Remainder
+              IF WS-Chk-Remainder = 1
+                 COMPUTE WS-Stat-Mid = (NUM + 1) / 2
+                 MOVE WS-Stat-Value(WS-Stat-Mid) TO WS-Stat-Median
+              ELSE
+                 COMPUTE WS-Stat-Median =
+                    (WS-Stat-Value(WS-Stat-Mid)
+                       + WS-Stat-Value(WS-Stat-Mid + 1)) / 2
+              END-IF.
+
+           report-results-para.
+              IF WS-Run-Mode = "B"
+                 PERFORM write-output-batch-para
+              ELSE
+                 PERFORM display-output-para
+              END-IF.
+
+           display-output-para.
+              DISPLAY "Sorted:"
+              MOVE 1 TO WS-Entry-Number
+              PERFORM UNTIL WS-Entry-Number > NUM
+                 DISPLAY WS-Entry-Number ": "
+                    WS-Unsorted-ID(WS-Entry-Number) " "
+                    WS-Unsorted-Value(WS-Entry-Number)
+                 ADD 1 TO WS-Entry-Number
+              END-PERFORM
+              DISPLAY "Accepted: " NUM "  Rejected: " WS-Reject-Count
+              MOVE WS-Stat-Min TO WS-Rpt-Stat-Value
+              DISPLAY "Min: " WS-Rpt-Stat-Value
+              MOVE WS-Stat-Max TO WS-Rpt-Stat-Value
+              DISPLAY "Max: " WS-Rpt-Stat-Value
+              MOVE WS-Stat-Mean TO WS-Rpt-Stat-Value
+              DISPLAY "Mean: " WS-Rpt-Stat-Value
+              MOVE WS-Stat-Median TO WS-Rpt-Stat-Value
+              DISPLAY "Median: " WS-Rpt-Stat-Value.
+
+      ******************************************************************
+      * Durable, formatted report for the batch path: run date, a
+      * page/line header repeated every WS-Lines-Per-Page lines, the
+      * record count, the sorted listing, and the summary statistics.
+      ******************************************************************
+           write-output-batch-para.
+              ACCEPT WS-Run-Date FROM DATE YYYYMMDD
+              MOVE 1 TO WS-Page-Number
+              MOVE 0 TO WS-Line-On-Page
+              PERFORM write-report-header-para
+              MOVE 1 TO i
+              PERFORM UNTIL i > NUM
+                 PERFORM write-report-detail-para
+                 ADD 1 TO i
+              END-PERFORM
+              PERFORM write-report-summary-para.
+
+           write-report-header-para.
+              MOVE WS-Run-Date(5:2) TO WS-Run-Date-Edit-MM
+              MOVE WS-Run-Date(7:2) TO WS-Run-Date-Edit-DD
+              MOVE WS-Run-Date(1:4) TO WS-Run-Date-Edit-CCYY
+              MOVE SPACES TO OUT-REC
+              MOVE WS-Run-Date-Edit TO WS-Rpt-Date
+              MOVE WS-Page-Number TO WS-Rpt-Page
+              MOVE WS-Report-Header-1 TO OUT-REC
+              PERFORM write-report-line-para
+              MOVE SPACES TO OUT-REC
+              MOVE NUM TO WS-Rpt-Records
+              MOVE WS-Reject-Count TO WS-Rpt-Rejects
+              MOVE WS-Sort-Key TO WS-Rpt-Key
+              MOVE WS-Sort-Direction TO WS-Rpt-Dir
+              MOVE WS-Report-Header-2 TO OUT-REC
+              PERFORM write-report-line-para
+              MOVE SPACES TO OUT-REC
+              MOVE WS-Report-Header-3 TO OUT-REC
+              PERFORM write-report-line-para
+              MOVE 0 TO WS-Line-On-Page.
+
+           write-report-detail-para.
+              IF WS-Line-On-Page >= WS-Lines-Per-Page
+                 ADD 1 TO WS-Page-Number
+                 PERFORM write-report-header-para
+              END-IF
+              MOVE SPACES TO OUT-REC
+              MOVE i TO WS-Rpt-Pos
+              MOVE WS-Unsorted-ID(i) TO WS-Rpt-ID
+              MOVE WS-Unsorted-Value(i) TO WS-Rpt-Value
+              MOVE WS-Report-Detail-Line TO OUT-REC
+              PERFORM write-report-line-para.
+
+           write-report-summary-para.
+              MOVE SPACES TO OUT-REC
+              PERFORM write-report-line-para
+              MOVE "ACCEPTED COUNT" TO WS-Rpt-Stat-Label
+              MOVE NUM TO WS-Rpt-Stat-Value
+              PERFORM write-report-stat-line-para
+              MOVE "REJECTED COUNT" TO WS-Rpt-Stat-Label
+              MOVE WS-Reject-Count TO WS-Rpt-Stat-Value
+              PERFORM write-report-stat-line-para
+              MOVE "MINIMUM VALUE" TO WS-Rpt-Stat-Label
+              MOVE WS-Stat-Min TO WS-Rpt-Stat-Value
+              PERFORM write-report-stat-line-para
+              MOVE "MAXIMUM VALUE" TO WS-Rpt-Stat-Label
+              MOVE WS-Stat-Max TO WS-Rpt-Stat-Value
+              PERFORM write-report-stat-line-para
+              MOVE "MEAN VALUE" TO WS-Rpt-Stat-Label
+              MOVE WS-Stat-Mean TO WS-Rpt-Stat-Value
+              PERFORM write-report-stat-line-para
+              MOVE "MEDIAN VALUE" TO WS-Rpt-Stat-Label
+              MOVE WS-Stat-Median TO WS-Rpt-Stat-Value
+              PERFORM write-report-stat-line-para.
+
+           write-report-stat-line-para.
+              MOVE SPACES TO OUT-REC
+              MOVE WS-Rpt-Stat-Line TO OUT-REC
+              PERFORM write-report-line-para.
+
+           write-report-line-para.
+              WRITE OUT-REC
+              IF WS-Output-File-Status NOT = "00"
+                 DISPLAY "FATAL: error writing OUTFILE.DAT - status "
+                    WS-Output-File-Status
+                 PERFORM abort-batch-para
+              END-IF
+              ADD 1 TO WS-Line-On-Page.
       ** add other procedures here
        END PROGRAM YOUR-PROGRAM-NAME.
